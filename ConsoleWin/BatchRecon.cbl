@@ -0,0 +1,521 @@
+      $set ilusing"System.Configuration"
+      $set ilusing"System.Data.SqlClient"
+
+      *============================================================
+      * BATCHRECON: conciliación nocturna de USRDATOS. Recorre la
+      * tabla en orden de CIF, acumula un recuento y un hash simple
+      * de control y los compara contra el resultado de la última
+      * ejecución correcta (RECONCIL.SNP). Las diferencias se anotan
+      * en RECONCIL.PRN. Soporta checkpoint/restart: cada
+      * WM-CHK-INTERVALO registros vuelca el progreso en
+      * RECONCIL.CHK, y si el programa se interrumpe a medias basta
+      * con volver a lanzarlo: reanuda justo después del último CIF
+      * confirmado en vez de recorrer la tabla entera otra vez.
+      *============================================================
+       id division.
+       program-id. BatchRecon as "CobolConsole.BatchRecon".
+       environment division.
+       configuration section.
+       special-names.
+           crt status is key-status.
+       input-output section.
+       file-control.
+           select F-DBCONFIG assign to "DBCONFIG.CFG"
+               organization is line sequential
+               file status is WM-CFG-STATUS.
+           select F-CHECKPOINT assign to "RECONCIL.CHK"
+               organization is line sequential
+               file status is WM-CHK-STATUS.
+           select F-SNAPSHOT-OLD assign to "RECONCIL.SNP"
+               organization is line sequential
+               file status is WM-SNP-STATUS.
+           select F-SNAPSHOT-NEW assign to "RECONCIL.SNN"
+               organization is line sequential
+               file status is WM-SNN-STATUS.
+           select F-INFORME assign to "RECONCIL.PRN"
+               organization is line sequential.
+       data division.
+       file section.
+       fd F-DBCONFIG.
+       01 FL-DBCONFIG-REG PIC X(80).
+
+       fd F-CHECKPOINT.
+       01 FL-CHECKPOINT-REG PIC X(80).
+
+       fd F-SNAPSHOT-OLD.
+       01 FL-SNAPSHOT-OLD-REG PIC X(80).
+
+       fd F-SNAPSHOT-NEW.
+       01 FL-SNAPSHOT-NEW-REG PIC X(80).
+
+       fd F-INFORME.
+       01 FL-INFORME-REG PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 key-status.
+           05 key-type pic x.
+           05 key-code-1 pic 9(2) comp-x.
+           05 filler pic x.
+
+       01 MSG-ERR PIC X(80) VALUE SPACES.
+
+      *============================================================
+      * INCLUDE SQLCA
+      *============================================================
+       01 FILLER PIC X(20) VALUE 'SQLCA678901234567890'.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+      * Datos de conexión a la base de datos, leídos de DBCONFIG.CFG
+      * igual que en Program1 (ver petición 006). Se duplica aquí
+      * porque este es un programa batch independiente, sin COPY
+      * compartido en el resto del proyecto.
+       01 WM-CFG-STATUS PIC XX value spaces.
+       01 WM-CFG-DATOS.
+         03 WM-CFG-USER    PIC X(30) value 'sa'.
+         03 WM-CFG-PASS    PIC X(30) value 'CHANGE_ME'.
+         03 WM-CFG-SOURCE  PIC X(30) value 'cobolDB'.
+         03 WM-CFG-DRIVER  PIC X(30) value 'SQLADO32'.
+       01 WM-CFG-CLAVE PIC X(20) value spaces.
+       01 WM-CFG-VALOR PIC X(60) value spaces.
+       01 WM-CFG-PUNTERO PIC 9(4) value 1.
+
+       01 DB2-SQLCODE PIC S9(9).
+       01 DB2-SQLCODE-Z PIC -ZZZZZZZZ9.
+       01 DB2-ERROR.
+           05 DB2-ERR-MSG PIC X(50).
+           05 DB2-ERR-CODE PIC X(20).
+
+      * Fila leída del cursor de conciliación: CIF + la concatenación
+      * NOMBRE(20)+DIRECCION(35)+TLF(9)+CORREO(20)+ESTADO(1)+
+      * FECHA_ALTA(8)+FECHA_BAJA(8) = 101 posiciones exactas. Incluye
+      * todos los campos de USRDATOS (petición 009) para que una
+      * discrepancia en cualquiera de ellos, no solo nombre/dirección/
+      * teléfono, cambie el hash.
+       01 WM-CIF PIC X(09) value spaces.
+       01 WM-TOTAL-CAMPOS PIC X(101) value spaces.
+
+      * Totales acumulados en la pasada actual.
+       01 WM-REC-COUNT PIC 9(9) value zero.
+       01 WM-REC-HASH  PIC 9(9) value zero.
+       01 WM-REC-HASH-PARCIAL PIC 9(9) value zero.
+       01 WM-ULT-CIF PIC X(09) value spaces.
+
+       01 WM-CHK-STATUS PIC XX value spaces.
+       01 WM-CHK-INTERVALO PIC 9(5) value 500.
+       01 WM-CHK-CONTADOR PIC 9(5) value zero.
+       01 WM-CHK-EXISTE PIC X value 'N'.
+           88 CHK-EXISTE VALUE 'S'.
+           88 CHK-NO-EXISTE VALUE 'N'.
+       01 WM-CHK-CLAVE PIC X(20) value spaces.
+       01 WM-CHK-VALOR PIC X(60) value spaces.
+
+       01 WM-SNP-STATUS PIC XX value spaces.
+       01 WM-SNP-EXISTE PIC X value 'N'.
+           88 SNP-EXISTE    VALUE 'S'.
+           88 SNP-NO-EXISTE VALUE 'N'.
+       01 WM-SNP-COUNT PIC 9(9) value zero.
+       01 WM-SNP-HASH  PIC 9(9) value zero.
+       01 WM-SNP-CLAVE PIC X(20) value spaces.
+       01 WM-SNP-VALOR PIC X(60) value spaces.
+
+       01 WM-SNN-STATUS PIC XX value spaces.
+
+       01 WM-FECHA PIC 9(08) value zeros.
+       01 WM-HORA  PIC 9(06) value zeros.
+
+       01 WM-COUNT-Z PIC ZZZZZZZZ9.
+       01 WM-HASH-Z  PIC ZZZZZZZZ9.
+
+       01 WM-FIN-CURSOR PIC X value 'N'.
+           88 FIN-CURSOR  VALUE 'S'.
+           88 NFIN-CURSOR VALUE 'N'.
+
+       01 F PIC 999.
+
+       PROCEDURE DIVISION.
+
+           EXEC SQL
+                WHENEVER  SQLERROR    CONTINUE
+           END-EXEC.
+           EXEC SQL
+                WHENEVER  SQLWARNING  CONTINUE
+           END-EXEC.
+           EXEC SQL
+                WHENEVER  NOT FOUND   CONTINUE
+           END-EXEC.
+
+           PERFORM G010-LEER-CONFIG.
+           PERFORM G020-LEER-CHECKPOINT.
+
+           exec sql
+             connect :WM-CFG-USER identified by :WM-CFG-PASS at :WM-CFG-SOURCE using :WM-CFG-DRIVER
+           end-exec.
+
+           IF SQLCODE NOT = 0
+               PERFORM G999-ERROR-DB2
+               DISPLAY MSG-ERR
+           ELSE
+               PERFORM G030-PROCESAR-REGISTROS
+
+               exec sql
+                 disconnect current
+               end-exec
+
+      *        Pasada completa sin cortes: ya no hace falta el
+      *        checkpoint, y el resultado de hoy pasa a ser el
+      *        snapshot de referencia de mañana.
+               PERFORM G040-LEER-SNAPSHOT-ANTERIOR
+               PERFORM G050-GRABAR-INFORME
+               PERFORM G060-GRABAR-SNAPSHOT-NUEVO
+               PERFORM G070-BORRAR-CHECKPOINT
+           END-IF.
+
+           STOP RUN.
+
+      *============================================================
+      * LEE LA CONFIGURACION DE CONEXION (USER/PASS/SOURCE/DRIVER)
+      * DE DBCONFIG.CFG. IGUAL QUE G010-LEER-CONFIG DE PROGRAM1.
+      *============================================================
+       G010-LEER-CONFIG.
+
+           OPEN INPUT F-DBCONFIG.
+
+           IF WM-CFG-STATUS = '00'
+               PERFORM UNTIL WM-CFG-STATUS NOT = '00'
+                   READ F-DBCONFIG
+                   IF WM-CFG-STATUS = '00'
+                       PERFORM G011-PROCESAR-LINEA-CONFIG
+                   END-IF
+               END-PERFORM
+               CLOSE F-DBCONFIG
+           END-IF.
+
+       G011-PROCESAR-LINEA-CONFIG.
+
+      *    Solo se corta por el PRIMER '=' (con WITH POINTER); el resto
+      *    de la línea, '=' incluidos, pasa entero a WM-CFG-VALOR. Antes
+      *    se partía con dos receptores UNSTRING y un valor con un
+      *    segundo '=' (frecuente en contraseñas generadas) se truncaba
+      *    en silencio a partir de ahí.
+           MOVE SPACES TO WM-CFG-CLAVE WM-CFG-VALOR.
+           MOVE 1 TO WM-CFG-PUNTERO.
+
+           UNSTRING FL-DBCONFIG-REG DELIMITED BY '='
+               INTO WM-CFG-CLAVE
+               WITH POINTER WM-CFG-PUNTERO.
+
+           IF WM-CFG-PUNTERO <= FUNCTION LENGTH(FL-DBCONFIG-REG)
+               MOVE FL-DBCONFIG-REG(WM-CFG-PUNTERO:) TO WM-CFG-VALOR
+           END-IF.
+
+           EVALUATE WM-CFG-CLAVE
+               WHEN 'USER'
+                   MOVE WM-CFG-VALOR TO WM-CFG-USER
+               WHEN 'PASS'
+                   MOVE WM-CFG-VALOR TO WM-CFG-PASS
+               WHEN 'SOURCE'
+                   MOVE WM-CFG-VALOR TO WM-CFG-SOURCE
+               WHEN 'DRIVER'
+                   MOVE WM-CFG-VALOR TO WM-CFG-DRIVER
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *============================================================
+      * COMPRUEBA SI HAY UN CHECKPOINT DE UNA PASADA ANTERIOR
+      * INTERRUMPIDA. SI LO HAY, RECUPERA EL ULTIMO CIF CONFIRMADO
+      * Y LOS TOTALES ACUMULADOS HASTA ESE PUNTO.
+      *============================================================
+       G020-LEER-CHECKPOINT.
+
+           SET CHK-NO-EXISTE TO TRUE.
+
+           OPEN INPUT F-CHECKPOINT.
+
+           IF WM-CHK-STATUS = '00'
+               SET CHK-EXISTE TO TRUE
+               PERFORM UNTIL WM-CHK-STATUS NOT = '00'
+                   READ F-CHECKPOINT
+                   IF WM-CHK-STATUS = '00'
+                       PERFORM G021-PROCESAR-LINEA-CHECKPOINT
+                   END-IF
+               END-PERFORM
+               CLOSE F-CHECKPOINT
+               DISPLAY 'RECONCILIACION: REANUDANDO TRAS CIF ' WM-ULT-CIF
+           END-IF.
+
+       G021-PROCESAR-LINEA-CHECKPOINT.
+
+           MOVE SPACES TO WM-CHK-CLAVE WM-CHK-VALOR.
+
+           UNSTRING FL-CHECKPOINT-REG DELIMITED BY '='
+               INTO WM-CHK-CLAVE, WM-CHK-VALOR.
+
+           EVALUATE WM-CHK-CLAVE
+               WHEN 'CIF'
+                   MOVE WM-CHK-VALOR(1:9) TO WM-ULT-CIF
+               WHEN 'COUNT'
+                   MOVE WM-CHK-VALOR TO WM-REC-COUNT
+               WHEN 'HASH'
+                   MOVE WM-CHK-VALOR TO WM-REC-HASH
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *============================================================
+      * RECORRE USRDATOS EN ORDEN DE CIF, A PARTIR DEL ULTIMO CIF
+      * CONFIRMADO (WM-ULT-CIF, SPACES SI ES UNA PASADA NUEVA),
+      * ACUMULANDO RECUENTO Y UN HASH DE CONTROL POR REGISTRO.
+      * CADA WM-CHK-INTERVALO REGISTROS SE GRABA EL PROGRESO EN EL
+      * FICHERO DE CHECKPOINT POR SI EL PROCESO SE CORTA A MEDIAS.
+      *============================================================
+       G030-PROCESAR-REGISTROS.
+
+           SET NFIN-CURSOR TO TRUE.
+
+           EXEC SQL
+               DECLARE CURS-RECON CURSOR FOR
+                   SELECT CIF
+                        , NOMBRE + DIRECCION + TLF + CORREO + ESTADO
+                          + CONVERT(CHAR(8), FECHA_ALTA)
+                          + CONVERT(CHAR(8), FECHA_BAJA)
+                   FROM USRDATOS
+                   WHERE CIF > :WM-ULT-CIF
+                   ORDER BY CIF
+           END-EXEC.
+
+           EXEC SQL OPEN CURS-RECON END-EXEC.
+
+           PERFORM UNTIL FIN-CURSOR
+               EXEC SQL
+                   FETCH CURS-RECON INTO :WM-CIF, :WM-TOTAL-CAMPOS
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM G031-ACUMULAR-FILA
+                   ADD 1 TO WM-CHK-CONTADOR
+                   IF WM-CHK-CONTADOR >= WM-CHK-INTERVALO
+                       PERFORM G080-GRABAR-CHECKPOINT
+                       MOVE ZERO TO WM-CHK-CONTADOR
+                   END-IF
+               ELSE
+                   SET FIN-CURSOR TO TRUE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CURS-RECON END-EXEC.
+
+      *============================================================
+      * SUMA UNA FILA A LOS TOTALES DE CONTROL: UN RECUENTO Y UN
+      * HASH MODULAR SENCILLO SOBRE LOS BYTES DE CADA CAMPO, SOLO
+      * PARA DETECTAR CAMBIOS ENTRE DOS PASADAS, NO PARA SEGURIDAD.
+      *============================================================
+       G031-ACUMULAR-FILA.
+
+           ADD 1 TO WM-REC-COUNT.
+
+           MOVE ZERO TO WM-REC-HASH-PARCIAL.
+           PERFORM VARYING F FROM 1 BY 1 UNTIL F > 9
+               ADD FUNCTION ORD(WM-CIF(F:1)) TO WM-REC-HASH-PARCIAL
+           END-PERFORM.
+           PERFORM VARYING F FROM 1 BY 1 UNTIL F > 101
+               ADD FUNCTION ORD(WM-TOTAL-CAMPOS(F:1)) TO WM-REC-HASH-PARCIAL
+           END-PERFORM.
+
+           ADD WM-REC-HASH-PARCIAL TO WM-REC-HASH.
+           MOVE WM-CIF TO WM-ULT-CIF.
+
+      *============================================================
+      * VUELCA EL PROGRESO ACTUAL (ULTIMO CIF, RECUENTO Y HASH) EN
+      * RECONCIL.CHK, SOBRESCRIBIENDO CUALQUIER CHECKPOINT ANTERIOR.
+      *============================================================
+       G080-GRABAR-CHECKPOINT.
+
+           OPEN OUTPUT F-CHECKPOINT.
+
+           MOVE WM-ULT-CIF TO WM-CHK-VALOR.
+           STRING 'CIF=' DELIMITED BY SIZE
+                  WM-ULT-CIF DELIMITED BY SIZE
+             INTO FL-CHECKPOINT-REG
+           WRITE FL-CHECKPOINT-REG.
+
+           MOVE WM-REC-COUNT TO WM-COUNT-Z.
+           STRING 'COUNT=' DELIMITED BY SIZE
+                  WM-COUNT-Z DELIMITED BY SIZE
+             INTO FL-CHECKPOINT-REG
+           WRITE FL-CHECKPOINT-REG.
+
+           MOVE WM-REC-HASH TO WM-HASH-Z.
+           STRING 'HASH=' DELIMITED BY SIZE
+                  WM-HASH-Z DELIMITED BY SIZE
+             INTO FL-CHECKPOINT-REG
+           WRITE FL-CHECKPOINT-REG.
+
+           CLOSE F-CHECKPOINT.
+
+      *============================================================
+      * LEE EL SNAPSHOT (RECUENTO/HASH) DE LA ULTIMA PASADA CORRECTA
+      * SI EXISTE. SI NO EXISTE, ES LA PRIMERA EJECUCION: NO HAY
+      * NADA CONTRA LO QUE COMPARAR TODAVIA.
+      *============================================================
+       G040-LEER-SNAPSHOT-ANTERIOR.
+
+           SET SNP-NO-EXISTE TO TRUE.
+           MOVE ZERO TO WM-SNP-COUNT WM-SNP-HASH.
+
+           OPEN INPUT F-SNAPSHOT-OLD.
+
+           IF WM-SNP-STATUS = '00'
+               SET SNP-EXISTE TO TRUE
+               PERFORM UNTIL WM-SNP-STATUS NOT = '00'
+                   READ F-SNAPSHOT-OLD
+                   IF WM-SNP-STATUS = '00'
+                       PERFORM G041-PROCESAR-LINEA-SNAPSHOT
+                   END-IF
+               END-PERFORM
+               CLOSE F-SNAPSHOT-OLD
+           END-IF.
+
+       G041-PROCESAR-LINEA-SNAPSHOT.
+
+           MOVE SPACES TO WM-SNP-CLAVE WM-SNP-VALOR.
+
+           UNSTRING FL-SNAPSHOT-OLD-REG DELIMITED BY '='
+               INTO WM-SNP-CLAVE, WM-SNP-VALOR.
+
+           EVALUATE WM-SNP-CLAVE
+               WHEN 'COUNT'
+                   MOVE WM-SNP-VALOR TO WM-SNP-COUNT
+               WHEN 'HASH'
+                   MOVE WM-SNP-VALOR TO WM-SNP-HASH
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *============================================================
+      * ESCRIBE RECONCIL.PRN CON EL RESULTADO DE LA CONCILIACION:
+      * TOTALES DE HOY, TOTALES DE LA PASADA ANTERIOR (SI LA HABIA)
+      * Y SI HAY DISCREPANCIA DE RECUENTO O DE HASH.
+      *============================================================
+       G050-GRABAR-INFORME.
+
+           ACCEPT WM-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WM-HORA  FROM TIME.
+
+           OPEN OUTPUT F-INFORME.
+
+           STRING 'CONCILIACION NOCTURNA USRDATOS - ' DELIMITED BY SIZE
+                  WM-FECHA DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WM-HORA DELIMITED BY SIZE
+             INTO FL-INFORME-REG
+           WRITE FL-INFORME-REG.
+
+           MOVE ALL '-' TO FL-INFORME-REG
+           WRITE FL-INFORME-REG.
+
+           MOVE WM-REC-COUNT TO WM-COUNT-Z.
+           STRING 'REGISTROS CONTADOS HOY    : ' DELIMITED BY SIZE
+                  WM-COUNT-Z DELIMITED BY SIZE
+             INTO FL-INFORME-REG
+           WRITE FL-INFORME-REG.
+
+           MOVE WM-REC-HASH TO WM-HASH-Z.
+           STRING 'HASH DE CONTROL HOY       : ' DELIMITED BY SIZE
+                  WM-HASH-Z DELIMITED BY SIZE
+             INTO FL-INFORME-REG
+           WRITE FL-INFORME-REG.
+
+           IF SNP-NO-EXISTE
+               MOVE SPACES TO FL-INFORME-REG
+               WRITE FL-INFORME-REG
+
+               MOVE 'NO HAY PASADA ANTERIOR: SE TOMA ESTA COMO REFERENCIA.'
+                 TO FL-INFORME-REG
+               WRITE FL-INFORME-REG
+           ELSE
+               MOVE WM-SNP-COUNT TO WM-COUNT-Z
+               STRING 'REGISTROS CONTADOS AYER   : ' DELIMITED BY SIZE
+                      WM-COUNT-Z DELIMITED BY SIZE
+                 INTO FL-INFORME-REG
+               WRITE FL-INFORME-REG
+
+               MOVE WM-SNP-HASH TO WM-HASH-Z
+               STRING 'HASH DE CONTROL AYER      : ' DELIMITED BY SIZE
+                      WM-HASH-Z DELIMITED BY SIZE
+                 INTO FL-INFORME-REG
+               WRITE FL-INFORME-REG
+
+               MOVE SPACES TO FL-INFORME-REG
+               WRITE FL-INFORME-REG
+
+               IF WM-REC-COUNT = WM-SNP-COUNT AND
+                  WM-REC-HASH  = WM-SNP-HASH
+                   MOVE 'SIN DISCREPANCIAS.' TO FL-INFORME-REG
+                   WRITE FL-INFORME-REG
+               ELSE
+                   MOVE 'DISCREPANCIA DETECTADA:' TO FL-INFORME-REG
+                   WRITE FL-INFORME-REG
+
+                   IF WM-REC-COUNT NOT = WM-SNP-COUNT
+                       MOVE '  - DIFIERE EL NUMERO DE REGISTROS.'
+                         TO FL-INFORME-REG
+                       WRITE FL-INFORME-REG
+                   END-IF
+
+                   IF WM-REC-HASH NOT = WM-SNP-HASH
+                       MOVE '  - DIFIEREN LOS DATOS (HASH DISTINTO).'
+                         TO FL-INFORME-REG
+                       WRITE FL-INFORME-REG
+                   END-IF
+               END-IF
+           END-IF.
+
+           CLOSE F-INFORME.
+
+      *============================================================
+      * EL RESULTADO DE HOY PASA A SER EL SNAPSHOT DE REFERENCIA DE
+      * LA PROXIMA EJECUCION. SE ESCRIBE A UN FICHERO TEMPORAL Y SE
+      * PROMOCIONA CON CBL_RENAME_FILE PARA NO DEJAR NUNCA A MEDIO
+      * ESCRIBIR EL SNAPSHOT QUE SE VAYA A USAR MAÑANA.
+      *============================================================
+       G060-GRABAR-SNAPSHOT-NUEVO.
+
+           OPEN OUTPUT F-SNAPSHOT-NEW.
+
+           MOVE WM-REC-COUNT TO WM-COUNT-Z.
+           STRING 'COUNT=' DELIMITED BY SIZE
+                  WM-COUNT-Z DELIMITED BY SIZE
+             INTO FL-SNAPSHOT-NEW-REG
+           WRITE FL-SNAPSHOT-NEW-REG.
+
+           MOVE WM-REC-HASH TO WM-HASH-Z.
+           STRING 'HASH=' DELIMITED BY SIZE
+                  WM-HASH-Z DELIMITED BY SIZE
+             INTO FL-SNAPSHOT-NEW-REG
+           WRITE FL-SNAPSHOT-NEW-REG.
+
+           CLOSE F-SNAPSHOT-NEW.
+
+           CALL 'CBL_DELETE_FILE' USING 'RECONCIL.SNP'.
+           CALL 'CBL_RENAME_FILE' USING 'RECONCIL.SNN', 'RECONCIL.SNP'.
+
+      *============================================================
+      * PASADA COMPLETA SIN CORTES: EL CHECKPOINT YA NO HACE FALTA.
+      *============================================================
+       G070-BORRAR-CHECKPOINT.
+
+           CALL 'CBL_DELETE_FILE' USING 'RECONCIL.CHK'.
+
+      *============================================================
+      * RECUPERA EL TEXTO DE UN ERROR DE DB2 EN MSG-ERR, IGUAL QUE
+      * G999-ERROR-DB2 DE PROGRAM1.
+      *============================================================
+       G999-ERROR-DB2.
+           MOVE SQLCODE TO DB2-SQLCODE
+           MOVE DB2-SQLCODE TO DB2-SQLCODE-Z
+           MOVE DB2-SQLCODE-Z TO DB2-ERR-CODE
+           MOVE SQLERRMC TO DB2-ERR-MSG.
+           MOVE DB2-ERROR TO MSG-ERR.
