@@ -3,9 +3,25 @@
 
        id division.
        program-id. Program1 as "CobolConsole.Program1".
+       environment division.
+       configuration section.
        special-names.
             crt status is key-status.
+       input-output section.
+       file-control.
+           select F-LISTADO assign to "LISTADO.PRN"
+               organization is line sequential.
+           select F-DBCONFIG assign to "DBCONFIG.CFG"
+               organization is line sequential
+               file status is WM-CFG-STATUS.
        data division.
+       file section.
+       fd F-LISTADO.
+       01 FL-LISTADO-REG PIC X(132).
+
+       fd F-DBCONFIG.
+       01 FL-DBCONFIG-REG PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       *-----------------------*
@@ -18,7 +34,7 @@
            05 enable-fn-keys pic 9(2) comp-x value 1.
            05 filler pic x value "1".
            05 first-user-key pic 9(2) comp-x value 1.
-           05 number-of-keys pic 9(2) comp-x value 10.
+           05 number-of-keys pic 9(2) comp-x value 11.
        01 key-status.
            05 key-type pic x.
            05 key-code-1 pic 9(2) comp-x.
@@ -47,6 +63,7 @@
            03 FILLER PIC X.
            03 COLTLF PIC X(9).
        01 F PIC 99.
+       01 WM03-SKIP PIC 9(5) VALUE ZERO.
 
       *============================================================
       * ************CURSOR****************************************
@@ -72,6 +89,20 @@
       *
 
 
+      * Datos de conexión a la base de datos, leídos de DBCONFIG.CFG
+      * por G010-LEER-CONFIG al arrancar (ver petición 006). Los
+      * VALUE de abajo son el único respaldo: si el fichero no existe
+      * o no trae alguna clave, se sigue conectando como antes.
+       01 WM-CFG-STATUS PIC XX value spaces.
+       01 WM-CFG-DATOS.
+         03 WM-CFG-USER    PIC X(30) value 'sa'.
+         03 WM-CFG-PASS    PIC X(30) value 'CHANGE_ME'.
+         03 WM-CFG-SOURCE  PIC X(30) value 'cobolDB'.
+         03 WM-CFG-DRIVER  PIC X(30) value 'SQLADO32'.
+       01 WM-CFG-CLAVE PIC X(20) value spaces.
+       01 WM-CFG-VALOR PIC X(60) value spaces.
+       01 WM-CFG-PUNTERO PIC 9(4) value 1.
+
        01 WM-00.
            03 WM00-OPC PIC X       value spaces.
 
@@ -81,6 +112,88 @@
          03 WM-DATOS-DIR   PIC X(35)   value spaces.
          03 WM-DATOS-TLF   PIC X(09)   value spaces.
          03 WM-DATOS-COR   PIC X(20)   value spaces.
+      *    Alta/baja logica del cliente (peticion 009): el alta fija
+      *    ESTADO='A' y FECHA-ALTA; el borrado de MENU04 ya no hace
+      *    DELETE, pone ESTADO='B' y FECHA-BAJA (ver reconciliacion
+      *    con la peticion 001 en IMPLEMENTATION_STATUS.md).
+         03 WM-DATOS-ESTADO   PIC X(01)   value 'A'.
+             88 WM-DATOS-ACTIVO   VALUE 'A'.
+             88 WM-DATOS-BAJA     VALUE 'B'.
+         03 WM-DATOS-FEC-ALTA PIC 9(08)   value zeros.
+         03 WM-DATOS-FEC-BAJA PIC 9(08)   value zeros.
+
+      * Copia del registro tal y como se cargó de USRDATOS, usada en
+      * PARRAFO-MENU04 para saber qué cambió (auditoría) y para poder
+      * deshacer una edición en curso.
+       01 WM-DATOS-ORIG.
+      *    CIF realmente buscado por G040-BUSCAR-CIF (MENU04). WI04-CIF
+      *    sigue siendo USING para poder teclear el CIF a buscar, pero
+      *    G041/G042 deben actualizar/borrar SIEMPRE este CIF y no el
+      *    que haya en pantalla en el momento de pulsar F5/F8, que el
+      *    usuario pudo haber tocado después de cargar el registro.
+         03 WM-DATOS-ORIG-CIF   PIC X(09)   value spaces.
+         03 WM-DATOS-ORIG-NOM   PIC X(20)   value spaces.
+         03 WM-DATOS-ORIG-DIR   PIC X(35)   value spaces.
+         03 WM-DATOS-ORIG-TLF   PIC X(09)   value spaces.
+         03 WM-DATOS-ORIG-COR   PIC X(20)   value spaces.
+
+      * Búsqueda por nombre parcial en MENU02 (petición 007): si se
+      * rellena en vez del CIF, MENU02 delega en G030-CARGAR-LISTADO
+      * / PARRAFO-MENU03 igual que la opción 3, pero filtrando.
+       01 WM-BUS-NOM PIC X(20) value spaces.
+       01 WM03-FILTRO-NOM PIC X(20) value spaces.
+
+      * Host variable VARCHAR (petición 007, revisión): el backend es
+      * SQL Server y LIKE SI tiene en cuenta los espacios finales de un
+      * parámetro CHAR, a diferencia de '='. Si WM03-FILTRO-LIKE fuera
+      * un PIC X(22) a secas, un nombre corto dejaría espacios tras el
+      * '%' final y la búsqueda no encontraría nada. Se declara como
+      * VARCHAR (grupo LEN + TEXT, convención estándar de host variable
+      * VARCHAR del precompilador DB2) para que solo viaje el texto
+      * realmente usado, sin relleno.
+       01 WM03-FILTRO-LIKE.
+           03 WM03-FILTRO-LIKE-LEN PIC S9(4) COMP value zero.
+           03 WM03-FILTRO-LIKE-TXT PIC X(22) value spaces.
+
+      * Confirmación pendiente en PARRAFO-MENU04 (evita modificar o
+      * borrar con una sola pulsación por error).
+       01 WM04-PENDIENTE PIC X value spaces.
+           88 WM04-PEND-MODIFICAR VALUE 'M'.
+           88 WM04-PEND-BORRAR    VALUE 'B'.
+           88 WM04-SIN-PENDIENTE  VALUE SPACE.
+
+      * Rastro de auditoría de altas/modificaciones/bajas sobre
+      * USRDATOS. El llamador rellena CIF, OPERACION y los valores
+      * ANTES/DESPUES que tenga (en alta no hay ANTES, en baja no hay
+      * DESPUES) y hace PERFORM G900-AUDITORIA; el resto lo calcula
+      * la propia rutina.
+       01 WM-AUDIT.
+         03 WM-AUDIT-CIF        PIC X(09)  value spaces.
+         03 WM-AUDIT-OPERACION  PIC X(01)  value spaces.
+             88 WM-AUDIT-ALTA       VALUE 'A'.
+             88 WM-AUDIT-MODIFICA   VALUE 'M'.
+             88 WM-AUDIT-BAJA       VALUE 'B'.
+         03 WM-AUDIT-FECHA      PIC 9(08)  value zeros.
+         03 WM-AUDIT-HORA       PIC 9(06)  value zeros.
+         03 WM-AUDIT-USUARIO    PIC X(30)  value spaces.
+         03 WM-AUDIT-EQUIPO     PIC X(30)  value spaces.
+         03 WM-AUDIT-NOM-ANT    PIC X(20)  value spaces.
+         03 WM-AUDIT-NOM-NUE    PIC X(20)  value spaces.
+         03 WM-AUDIT-DIR-ANT    PIC X(35)  value spaces.
+         03 WM-AUDIT-DIR-NUE    PIC X(35)  value spaces.
+         03 WM-AUDIT-TLF-ANT    PIC X(09)  value spaces.
+         03 WM-AUDIT-TLF-NUE    PIC X(09)  value spaces.
+         03 WM-AUDIT-COR-ANT    PIC X(20)  value spaces.
+         03 WM-AUDIT-COR-NUE    PIC X(20)  value spaces.
+
+      * Contadores del listado imprimible de G050-IMPRIMIR-LISTADO.
+       01 WM-05.
+         03 WM05-TOTAL      PIC 9(5) value zero.
+         03 WM05-TOTAL-Z    PIC ZZZZ9.
+         03 WM05-LINEA      PIC 99   value zero.
+         03 WM05-MAX-LINEAS PIC 99   value 50.
+         03 WM05-PAGINA     PIC 999  value zero.
+         03 WM05-PAGINA-Z   PIC ZZ9.
 
        01 WM-03.
          03 WM03-FILA1 PIC X(76)   value spaces.
@@ -107,13 +220,27 @@
            05 INDS PIC S9(4) BINARY OCCURS 4 TIMES.
 
        01 comodin pic x.
-       01 DATANUM PIC 999.
+      *    PIC 9(5): con el paginado de MENU03 recorriendo toda la
+      *    tabla (ver petición 000), un PIC 999 desbordaba en
+      *    silencio al pasar de la página 99 (F11 sobre DATANUM=990)
+      *    y reiniciaba la paginación a la primera página.
+       01 DATANUM PIC 9(5).
        01 FINCURSOR PIC X(1).
            88 FIN-CURSOR VALUE 'Y'.
            88 NFIN-CURSOR VALUE 'N'.
 
        01 MSG-ERR PIC X(74) value spaces.
 
+      * Resultado de G200-VALIDAR-CIF: formato NIF/CIF español
+      * (letra+8 dígitos, o 8 dígitos+letra de control).
+       01 WM-CIF-VALIDO PIC X value 'N'.
+           88 CIF-VALIDO   VALUE 'S'.
+           88 CIF-INVALIDO VALUE 'N'.
+
+      * Variable auxiliar para la comprobación de existencia de CIF en
+      * PARRAFO-MENU01 (no se usa WM-DATOS-CIF para no pisarla).
+       01 WM-CIF-CHK PIC X(09) value spaces.
+
        SCREEN SECTION.
      
        01 CLEAR-SCREEN.
@@ -129,8 +256,10 @@
          05 LINE 9 COLUMN 26 VALUE IS '1-INTRODUCIR NUEVO REGISTRO' FOREGROUND-COLOR 2.
          05 LINE 11 COLUMN 26 VALUE IS '2-BUSCAR REGISTRO' FOREGROUND-COLOR 2.
          05 LINE 13 COLUMN 26 VALUE IS '3-LISTAR REGISTROS' FOREGROUND-COLOR 2.
-         05 LINE 15 COLUMN 26 VALUE IS 'OPCION:' FOREGROUND-COLOR 2.
-         05 WI00-OPC PIC X LINE 15 COLUMN 34 USING WM00-OPC FOREGROUND-COLOR 3.
+         05 LINE 15 COLUMN 26 VALUE IS '4-MODIFICAR/BORRAR REGISTRO' FOREGROUND-COLOR 2.
+         05 LINE 17 COLUMN 26 VALUE IS '5-IMPRIMIR LISTADO' FOREGROUND-COLOR 2.
+         05 LINE 19 COLUMN 26 VALUE IS 'OPCION:' FOREGROUND-COLOR 2.
+         05 WI00-OPC PIC X LINE 19 COLUMN 34 USING WM00-OPC FOREGROUND-COLOR 3.
          05 LINE 22 COLUMN 1 VALUE IS '-------------------------------------------------------------------------------' FOREGROUND-COLOR 1.
          05 LINE 23 COLUMN 1 VALUE IS 'MSG:' FOREGROUND-COLOR 1.
          05 WI00-ERR PIC X(74) LINE 23 COLUMN 6 FROM MSG-ERR FOREGROUND-COLOR 7.
@@ -167,6 +296,8 @@
          05 LINE 7 COLUMN 26 VALUE IS 'BUSCAR REGISTRO' FOREGROUND-COLOR 2.
          05 LINE 10 COLUMN 7 VALUE IS 'INTRODUZCA EL CIF:' FOREGROUND-COLOR 2.
          05 WI02-CIF PIC X(9) LINE 10 COLUMN 26 USING WM-DATOS-CIF FOREGROUND-COLOR 3.
+         05 LINE 11 COLUMN 7 VALUE IS 'O POR NOMBRE (PARCIAL):' FOREGROUND-COLOR 2.
+         05 WI02-BUS-NOM PIC X(20) LINE 11 COLUMN 31 USING WM-BUS-NOM FOREGROUND-COLOR 3.
          05 LINE 12 COLUMN 10 VALUE IS '        NOMBRE:' FOREGROUND-COLOR 2.
          05 WI02-NOM PIC X(20) LINE 12 COLUMN 26 FROM WM-DATOS-NOM FOREGROUND-COLOR 14.
          05 LINE 13 COLUMN 10 VALUE IS '     DIRECCION:' FOREGROUND-COLOR 2.
@@ -210,6 +341,31 @@
          05 LINE 24 COLUMN 47 VALUE IS 'F11=SIGUIENTES' FOREGROUND-COLOR 1.
          05 WI02-CIF PIC X(1) LINE 21 COLUMN 26 USING comodin FOREGROUND-COLOR 0.
 
+       01 MENU04 BLANK SCREEN.
+         05 LINE 1 COLUMN 1 VALUE IS 'MENU04' FOREGROUND-COLOR 1.
+         05 LINE 1 COLUMN 65 VALUE IS 'VER: 08/07/2023' FOREGROUND-COLOR 1.
+         05 LINE 2 COLUMN 1 VALUE IS '-------------------------------------------------------------------------------' FOREGROUND-COLOR 1.
+         05 LINE 3 COLUMN 28 VALUE IS 'VILANOVA S.L.U' FOREGROUND-COLOR 4.
+         05 LINE 4 COLUMN 1 VALUE IS '-------------------------------------------------------------------------------' FOREGROUND-COLOR 1.
+         05 LINE 7 COLUMN 21 VALUE IS 'MODIFICAR/BORRAR REGISTRO' FOREGROUND-COLOR 2.
+         05 LINE 10 COLUMN 21 VALUE IS 'CIF:' FOREGROUND-COLOR 2.
+         05 WI04-CIF PIC X(9) LINE 10 COLUMN 26 USING WM-DATOS-CIF FOREGROUND-COLOR 3.
+         05 LINE 11 COLUMN 10 VALUE IS '        NOMBRE:' FOREGROUND-COLOR 2.
+         05 WI04-NOM PIC X(20) LINE 11 COLUMN 26 USING WM-DATOS-NOM FOREGROUND-COLOR 3.
+         05 LINE 12 COLUMN 10 VALUE IS '     DIRECCIÓN:' FOREGROUND-COLOR 2.
+         05 WI04-DIR PIC X(35) LINE 12 COLUMN 26 USING WM-DATOS-DIR FOREGROUND-COLOR 3.
+         05 LINE 13 COLUMN 10 VALUE IS '           TLF:' FOREGROUND-COLOR 2.
+         05 WI04-TLF PIC X(9) LINE 13 COLUMN 26 USING WM-DATOS-TLF FOREGROUND-COLOR 3.
+         05 LINE 14 COLUMN 10 VALUE IS '        CORREO:' FOREGROUND-COLOR 2.
+         05 WI04-COR PIC X(20) LINE 14 COLUMN 26 USING WM-DATOS-COR FOREGROUND-COLOR 3.
+         05 LINE 22 COLUMN 1 VALUE IS '-------------------------------------------------------------------------------' FOREGROUND-COLOR 1.
+         05 LINE 23 COLUMN 1 VALUE IS 'MSG:' FOREGROUND-COLOR 1.
+         05 WI04-ERR PIC X(74) LINE 23 COLUMN 6 FROM MSG-ERR FOREGROUND-COLOR 7.
+         05 LINE 24 COLUMN 1 VALUE IS 'F3=SALIR' FOREGROUND-COLOR 1.
+         05 LINE 24 COLUMN 13 VALUE IS 'INTRO=BUSCAR CIF' FOREGROUND-COLOR 1.
+         05 LINE 24 COLUMN 33 VALUE IS 'F5=GUARDAR' FOREGROUND-COLOR 1.
+         05 LINE 24 COLUMN 47 VALUE IS 'F8=BORRAR' FOREGROUND-COLOR 1.
+
 
 
        PROCEDURE DIVISION.
@@ -240,6 +396,8 @@
                 WHENEVER  NOT FOUND   CONTINUE
            END-EXEC.
 
+           PERFORM G010-LEER-CONFIG.
+
       *============================================================
       * -----------MENU00-----------------------------------------
       *============================================================
@@ -273,12 +431,24 @@
                    perform PARRAFO-MENU01
                WHEN 2
                    initialize WM-DATOS
+                   initialize WM-BUS-NOM
                    perform PARRAFO-MENU02
                WHEN 3
                    initialize WM-03
+                   initialize DATANUM
+                   initialize WM03-FILTRO-NOM
+                   perform G030-CARGAR-LISTADO
                    perform PARRAFO-MENU03
+               WHEN 4
+                   initialize WM-DATOS
+                   initialize WM-DATOS-ORIG
+                   initialize WM04-PENDIENTE
+                   perform PARRAFO-MENU04
+               WHEN 5
+                   perform G050-IMPRIMIR-LISTADO
+                   perform PARRAFO-MENU00
                WHEN other
-                   MOVE 'INTRODUZCA UN VALOR DEL 1 AL 3' TO MSG-ERR
+                   MOVE 'INTRODUZCA UN VALOR DEL 1 AL 5' TO MSG-ERR
                    perform PARRAFO-MENU00
 
            end-evaluate.
@@ -315,39 +485,80 @@
                    end-if
            end-evaluate.
 
-           exec sql
-             connect 'sa' identified by 'Pas$123456' at 'cobolDB' using 'SQLADO32'
-           end-exec
+           PERFORM G200-VALIDAR-CIF.
 
-           EXEC SQL
-             INSERT
-               INTO USRDATOS(
-                    CIF
-                  , NOMBRE
-                  , DIRECCION
-                  , TLF
-                  , CORREO)
-               VALUES(
-                    :WM-DATOS-CIF
-                  , :WM-DATOS-NOM
-                  , :WM-DATOS-DIR
-                  , :WM-DATOS-TLF
-                  , :WM-DATOS-COR)
-           END-EXEC.
-           EXEC SQL COMMIT END-EXEC.
-
-
-
-           IF SQLCODE = 0
-               MOVE 'GUARDADO CORRECTAMENTE.' TO MSG-ERR
+           IF CIF-INVALIDO
+               MOVE 'CIF INVALIDO. FORMATO: LETRA+8 DIGITOS U 8 DIGITOS+LETRA.' TO MSG-ERR
            ELSE
-               MOVE 'ERROR AL GUARDAR.' TO MSG-ERR
-               PERFORM G999-ERROR-DB2
+               MOVE SPACES TO WM-CIF-CHK
+
+               exec sql
+                 connect :WM-CFG-USER identified by :WM-CFG-PASS at :WM-CFG-SOURCE using :WM-CFG-DRIVER
+               end-exec
+
+               EXEC SQL
+                    SELECT CIF
+                      INTO :WM-CIF-CHK
+                      FROM USRDATOS
+                     WHERE CIF = :WM-DATOS-CIF
+               END-EXEC
+
+               EVALUATE TRUE
+                   WHEN SQLCODE = 0
+                       MOVE 'EL CIF YA EXISTE - USE MODIFICAR' TO MSG-ERR
+
+                   WHEN SQLCODE = +100
+                       SET WM-DATOS-ACTIVO TO TRUE
+                       ACCEPT WM-DATOS-FEC-ALTA FROM DATE YYYYMMDD
+                       MOVE ZEROS TO WM-DATOS-FEC-BAJA
+
+                       EXEC SQL
+                         INSERT
+                           INTO USRDATOS(
+                                CIF
+                              , NOMBRE
+                              , DIRECCION
+                              , TLF
+                              , CORREO
+                              , ESTADO
+                              , FECHA_ALTA)
+                           VALUES(
+                                :WM-DATOS-CIF
+                              , :WM-DATOS-NOM
+                              , :WM-DATOS-DIR
+                              , :WM-DATOS-TLF
+                              , :WM-DATOS-COR
+                              , :WM-DATOS-ESTADO
+                              , :WM-DATOS-FEC-ALTA)
+                       END-EXEC
+                       EXEC SQL COMMIT END-EXEC
+
+                       IF SQLCODE = 0
+                           MOVE 'GUARDADO CORRECTAMENTE.' TO MSG-ERR
+                           MOVE WM-DATOS-CIF TO WM-AUDIT-CIF
+                           SET WM-AUDIT-ALTA TO TRUE
+                           MOVE SPACES        TO WM-AUDIT-NOM-ANT WM-AUDIT-DIR-ANT
+                                                  WM-AUDIT-TLF-ANT WM-AUDIT-COR-ANT
+                           MOVE WM-DATOS-NOM  TO WM-AUDIT-NOM-NUE
+                           MOVE WM-DATOS-DIR  TO WM-AUDIT-DIR-NUE
+                           MOVE WM-DATOS-TLF  TO WM-AUDIT-TLF-NUE
+                           MOVE WM-DATOS-COR  TO WM-AUDIT-COR-NUE
+                           PERFORM G900-AUDITORIA
+                       ELSE
+                           MOVE 'ERROR AL GUARDAR.' TO MSG-ERR
+                           PERFORM G999-ERROR-DB2
+                       END-IF
+
+                   WHEN OTHER
+                       MOVE 'ERROR DESCONOCIDO AL COMPROBAR EL CIF.' TO MSG-ERR
+                       PERFORM G999-ERROR-DB2
+               END-EVALUATE
+
+               exec sql
+                 disconnect current
+               end-exec
            END-IF.
 
-           exec sql
-             disconnect current
-           end-exec.
            perform PARRAFO-MENU01.
 
 
@@ -375,42 +586,73 @@
                    end-if
            end-evaluate.
 
-           exec sql
-             connect 'sa' identified by 'Pas$123456' at 'cobolDB' using 'SQLADO32'
-           end-exec.
-
-           EXEC SQL
-                SELECT
-                     CIF
-                   , NOMBRE
-                   , DIRECCION
-                   , TLF
-                   , CORREO
-                INTO
-                     :WM-DATOS-CIF
-                   , :WM-DATOS-NOM
-                   , :WM-DATOS-DIR
-                   , :WM-DATOS-TLF
-                   , :WM-DATOS-COR
-                FROM USRDATOS
-                WHERE CIF = :WM-DATOS-CIF
-           END-EXEC.
-
-           EVALUATE TRUE
-               WHEN SQLCODE = 0
-                   MOVE 'REGISTRO ENCONTRADO' TO MSG-ERR
-
-               WHEN SQLCODE = +100
-                   MOVE 'LA EMPRESA NO EXISTE.' TO MSG-ERR
-                   initialize WM-DATOS
-
-               WHEN OTHER
-      *            RECUPERAR POSIBLE ERROR DE DB2
-                   MOVE 'ERROR DESCONOCIDO. CONTACTE CON SOPORTE: correo@moisescampaña.es' TO MSG-ERR
-                   PERFORM G999-ERROR-DB2
-           END-EVALUATE.
-
-           perform PARRAFO-MENU02.
+           IF WM-DATOS-CIF NOT = SPACES
+               exec sql
+                 connect :WM-CFG-USER identified by :WM-CFG-PASS at :WM-CFG-SOURCE using :WM-CFG-DRIVER
+               end-exec
+
+               EXEC SQL
+                    SELECT
+                         CIF
+                       , NOMBRE
+                       , DIRECCION
+                       , TLF
+                       , CORREO
+                    INTO
+                         :WM-DATOS-CIF
+                       , :WM-DATOS-NOM
+                       , :WM-DATOS-DIR
+                       , :WM-DATOS-TLF
+                       , :WM-DATOS-COR
+                    FROM USRDATOS
+                    WHERE CIF = :WM-DATOS-CIF
+               END-EXEC
+
+               EVALUATE TRUE
+                   WHEN SQLCODE = 0
+                       MOVE 'REGISTRO ENCONTRADO' TO MSG-ERR
+
+                   WHEN SQLCODE = +100
+                       MOVE 'LA EMPRESA NO EXISTE.' TO MSG-ERR
+                       initialize WM-DATOS
+
+                   WHEN OTHER
+      *                RECUPERAR POSIBLE ERROR DE DB2
+                       MOVE 'ERROR DESCONOCIDO. CONTACTE CON SOPORTE: correo@moisescampaña.es' TO MSG-ERR
+                       PERFORM G999-ERROR-DB2
+               END-EVALUATE
+
+      *        Si rellenaron CIF y nombre a la vez, el CIF manda y el
+      *        nombre se ignora: se avisa para que no parezca que se
+      *        ha filtrado también por nombre (petición 007). Si
+      *        MSG-ERR ya viene casi lleno (p.ej. un error DB2 largo
+      *        en WHEN OTHER), añadir el aviso lo truncaría en
+      *        silencio contra MSG-ERR PIC X(74); en ese caso se deja
+      *        el mensaje de error tal cual, sin el aviso.
+               IF WM-BUS-NOM NOT = SPACES
+                   AND FUNCTION LENGTH(FUNCTION TRIM(MSG-ERR)) <= 42
+                   STRING FUNCTION TRIM(MSG-ERR) DELIMITED BY SIZE
+                          ' (SE IGNORA EL NOMBRE, HAY CIF).' DELIMITED BY SIZE
+                     INTO MSG-ERR
+               END-IF
+
+               exec sql
+                 disconnect current
+               end-exec
+
+               perform PARRAFO-MENU02
+           ELSE
+               IF WM-BUS-NOM NOT = SPACES
+                   MOVE WM-BUS-NOM TO WM03-FILTRO-NOM
+                   INITIALIZE WM-03
+                   INITIALIZE DATANUM
+                   PERFORM G030-CARGAR-LISTADO
+                   PERFORM PARRAFO-MENU03
+               ELSE
+                   MOVE 'INTRODUZCA UN CIF O UN NOMBRE.' TO MSG-ERR
+                   perform PARRAFO-MENU02
+               END-IF
+           END-IF.
 
       *============================================================
       * -----------MENU03-----------------------------------------
@@ -434,37 +676,515 @@
                        when 3
                            perform PARRAFO-MENU00
                        when 10
-                           IF NFIN-CURSOR
-                               ADD 10 TO DATANUM
-                           END-IF
-                       when 11
+      *                    F10=RETROCEDER - página anterior
                            IF DATANUM > 0
                                SUBTRACT 10 FROM DATANUM GIVING DATANUM
+                               perform G030-CARGAR-LISTADO
+                           END-IF
+                       when 11
+      *                    F11=SIGUIENTES - página siguiente
+                           IF NFIN-CURSOR
+                               ADD 10 TO DATANUM
+                               perform G030-CARGAR-LISTADO
                            END-IF
                        when other
                            continue
                    end-evaluate
            end-evaluate.
 
+           perform PARRAFO-MENU03.
+
+      *============================================================
+      * Carga en WM03-FILA1 a WM03-FILA0 las 10 filas de USRDATOS
+      * que correspondan a la página actual (DATANUM = nº de
+      * registro inicial, empezando en 0).
+      *============================================================
+       G030-CARGAR-LISTADO.
+
+           INITIALIZE WM-03.
+           SET NFIN-CURSOR TO TRUE.
+
            EXEC SQL
-               DECLARE CURS1 CURSOR FOR
+             CONNECT :WM-CFG-USER IDENTIFIED BY :WM-CFG-PASS
+                 AT :WM-CFG-SOURCE USING :WM-CFG-DRIVER
+           END-EXEC.
+
+           IF WM03-FILTRO-NOM = SPACES
+      *        Solo clientes activos por defecto (petición 009).
+               EXEC SQL
+                   DECLARE CURS1 CURSOR FOR
+                       SELECT CIF
+                            , NOMBRE
+                            , DIRECCION
+                            , TLF
+                       FROM USRDATOS
+                       WHERE ESTADO = 'A'
+                       ORDER BY CIF
+               END-EXEC
+
+               EXEC SQL OPEN CURS1 END-EXEC
+
+      *        Descarta los DATANUM registros de páginas anteriores.
+               PERFORM VARYING WM03-SKIP FROM 1 BY 1 UNTIL WM03-SKIP > DATANUM
+                   EXEC SQL
+                       FETCH CURS1 INTO :COLCIF(1), :COLNOM(1)
+                                      , :COLDIR(1), :COLTLF(1)
+                   END-EXEC
+                   IF SQLCODE = 100
+                       SET FIN-CURSOR TO TRUE
+                   END-IF
+               END-PERFORM
+
+      *        Carga las 10 filas de la página actual.
+               PERFORM VARYING F FROM 1 BY 1 UNTIL F > 10
+                   IF NFIN-CURSOR
+                       EXEC SQL
+                           FETCH CURS1 INTO :COLCIF(F), :COLNOM(F)
+                                          , :COLDIR(F), :COLTLF(F)
+                       END-EXEC
+                       IF SQLCODE = 100
+                           SET FIN-CURSOR TO TRUE
+                           MOVE SPACES TO TABLAFILA(F)
+                       END-IF
+                   ELSE
+                       MOVE SPACES TO TABLAFILA(F)
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL CLOSE CURS1 END-EXEC
+           ELSE
+      *        Búsqueda por nombre parcial (petición 007): mismo
+      *        paginado que el listado completo, pero filtrando con
+      *        LIKE sobre NOMBRE con un cursor propio (CURS3).
+               MOVE SPACES TO WM03-FILTRO-LIKE-TXT
+               STRING '%' DELIMITED BY SIZE
+                      FUNCTION TRIM(WM03-FILTRO-NOM) DELIMITED BY SIZE
+                      '%' DELIMITED BY SIZE
+                 INTO WM03-FILTRO-LIKE-TXT
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WM03-FILTRO-NOM))
+                 TO WM03-FILTRO-LIKE-LEN
+               ADD 2 TO WM03-FILTRO-LIKE-LEN
+
+      *        Igual que CURS1, solo clientes activos (petición 009).
+               EXEC SQL
+                   DECLARE CURS3 CURSOR FOR
+                       SELECT CIF
+                            , NOMBRE
+                            , DIRECCION
+                            , TLF
+                       FROM USRDATOS
+                       WHERE NOMBRE LIKE :WM03-FILTRO-LIKE
+                         AND ESTADO = 'A'
+                       ORDER BY CIF
+               END-EXEC
+
+               EXEC SQL OPEN CURS3 END-EXEC
+
+               PERFORM VARYING WM03-SKIP FROM 1 BY 1 UNTIL WM03-SKIP > DATANUM
+                   EXEC SQL
+                       FETCH CURS3 INTO :COLCIF(1), :COLNOM(1)
+                                      , :COLDIR(1), :COLTLF(1)
+                   END-EXEC
+                   IF SQLCODE = 100
+                       SET FIN-CURSOR TO TRUE
+                   END-IF
+               END-PERFORM
+
+               PERFORM VARYING F FROM 1 BY 1 UNTIL F > 10
+                   IF NFIN-CURSOR
+                       EXEC SQL
+                           FETCH CURS3 INTO :COLCIF(F), :COLNOM(F)
+                                          , :COLDIR(F), :COLTLF(F)
+                       END-EXEC
+                       IF SQLCODE = 100
+                           SET FIN-CURSOR TO TRUE
+                           MOVE SPACES TO TABLAFILA(F)
+                       END-IF
+                   ELSE
+                       MOVE SPACES TO TABLAFILA(F)
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL CLOSE CURS3 END-EXEC
+           END-IF.
+
+           EXEC SQL
+             DISCONNECT CURRENT
+           END-EXEC.
+
+           MOVE TABLAFILA(1)  TO WM03-FILA1.
+           MOVE TABLAFILA(2)  TO WM03-FILA2.
+           MOVE TABLAFILA(3)  TO WM03-FILA3.
+           MOVE TABLAFILA(4)  TO WM03-FILA4.
+           MOVE TABLAFILA(5)  TO WM03-FILA5.
+           MOVE TABLAFILA(6)  TO WM03-FILA6.
+           MOVE TABLAFILA(7)  TO WM03-FILA7.
+           MOVE TABLAFILA(8)  TO WM03-FILA8.
+           MOVE TABLAFILA(9)  TO WM03-FILA9.
+           MOVE TABLAFILA(10) TO WM03-FILA0.
+
+      *    Si avanzamos (F11) más allá del último registro, no hay
+      *    página siguiente: volvemos a la última página válida.
+           IF DATANUM > 0 AND TABLAFILA(1) = SPACES
+               SUBTRACT 10 FROM DATANUM GIVING DATANUM
+               MOVE 'NO HAY MAS REGISTROS.' TO MSG-ERR
+               PERFORM G030-CARGAR-LISTADO
+           END-IF.
+
+      *============================================================
+      * LISTADO IMPRIMIBLE (opción 5): vuelca TODOS los registros de
+      * USRDATOS, ordenados por CIF, a LISTADO.PRN con cabecera y pie
+      * de página, para imprimir o exportar fuera del programa.
+      *============================================================
+       G050-IMPRIMIR-LISTADO.
+
+           INITIALIZE WM-05.
+
+           OPEN OUTPUT F-LISTADO.
+
+           PERFORM G051-CABECERA.
+
+           exec sql
+             connect :WM-CFG-USER identified by :WM-CFG-PASS at :WM-CFG-SOURCE using :WM-CFG-DRIVER
+           end-exec
+
+      *    Solo clientes activos por defecto (petición 009), igual
+      *    que el listado en pantalla de G030-CARGAR-LISTADO.
+           EXEC SQL
+               DECLARE CURS2 CURSOR FOR
                    SELECT CIF
                         , NOMBRE
                         , DIRECCION
                         , TLF
                    FROM USRDATOS
+                   WHERE ESTADO = 'A'
                    ORDER BY CIF
-           END-EXEC.
+           END-EXEC
+
+           EXEC SQL OPEN CURS2 END-EXEC
+
+           SET NFIN-CURSOR TO TRUE
+           PERFORM UNTIL FIN-CURSOR
+               EXEC SQL
+                   FETCH CURS2 INTO :COLCIF(1), :COLNOM(1)
+                                  , :COLDIR(1), :COLTLF(1)
+               END-EXEC
+               IF SQLCODE = 100
+                   SET FIN-CURSOR TO TRUE
+               ELSE
+                   IF WM05-LINEA >= WM05-MAX-LINEAS
+                       PERFORM G052-PIE-PAGINA
+                       PERFORM G051-CABECERA
+                   END-IF
+                   MOVE SPACES TO FL-LISTADO-REG
+                   STRING COLCIF(1)  DELIMITED BY SIZE
+                          '  '       DELIMITED BY SIZE
+                          COLNOM(1)  DELIMITED BY SIZE
+                          '  '       DELIMITED BY SIZE
+                          COLDIR(1)  DELIMITED BY SIZE
+                          '  '       DELIMITED BY SIZE
+                          COLTLF(1)  DELIMITED BY SIZE
+                     INTO FL-LISTADO-REG
+                   WRITE FL-LISTADO-REG
+                   ADD 1 TO WM05-LINEA
+                   ADD 1 TO WM05-TOTAL
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE CURS2 END-EXEC
+
+           exec sql
+             disconnect current
+           end-exec.
 
-           EXEC SQL OPEN CURS1 END-EXEC.
+           PERFORM G052-PIE-PAGINA.
+           PERFORM G053-PIE-FINAL.
 
-           EXEC SQL
-             FETCH FROM CURS1 INTO :WM03-FILA1, :WM03-FILA2       
-                    , :WM03-FILA2, :WM03-FILA4
-           END-EXEC.
+           CLOSE F-LISTADO.
 
+           MOVE WM05-TOTAL TO WM05-TOTAL-Z.
+           STRING 'LISTADO GENERADO EN LISTADO.PRN: ' DELIMITED BY SIZE
+                  WM05-TOTAL-Z                        DELIMITED BY SIZE
+                  ' REGISTROS.'                        DELIMITED BY SIZE
+              INTO MSG-ERR.
 
-           perform PARRAFO-MENU03.
+       G051-CABECERA.
+
+           ADD 1 TO WM05-PAGINA.
+           MOVE WM05-PAGINA TO WM05-PAGINA-Z.
+
+           MOVE SPACES TO FL-LISTADO-REG.
+           WRITE FL-LISTADO-REG.
+
+           MOVE 'LISTADO DE CLIENTES - VILANOVA S.L.U' TO FL-LISTADO-REG.
+           WRITE FL-LISTADO-REG.
+
+           MOVE SPACES TO FL-LISTADO-REG.
+           STRING 'PAGINA: ' DELIMITED BY SIZE
+                  WM05-PAGINA-Z DELIMITED BY SIZE
+             INTO FL-LISTADO-REG.
+           WRITE FL-LISTADO-REG.
+
+           MOVE SPACES TO FL-LISTADO-REG.
+           WRITE FL-LISTADO-REG.
+
+           MOVE SPACES TO FL-LISTADO-REG.
+           STRING 'CIF'       DELIMITED BY SIZE
+                  '        '  DELIMITED BY SIZE
+                  'NOMBRE'    DELIMITED BY SIZE
+                  '                '    DELIMITED BY SIZE
+                  'DIRECCION'          DELIMITED BY SIZE
+                  '                            ' DELIMITED BY SIZE
+                  'TLF'       DELIMITED BY SIZE
+             INTO FL-LISTADO-REG.
+           WRITE FL-LISTADO-REG.
+
+           MOVE ALL '-' TO FL-LISTADO-REG.
+           WRITE FL-LISTADO-REG.
+
+           MOVE ZERO TO WM05-LINEA.
+
+       G052-PIE-PAGINA.
+
+           MOVE ALL '-' TO FL-LISTADO-REG.
+           WRITE FL-LISTADO-REG.
+
+           MOVE SPACES TO FL-LISTADO-REG.
+           STRING '--- FIN DE PAGINA ' DELIMITED BY SIZE
+                  WM05-PAGINA-Z        DELIMITED BY SIZE
+                  ' ---'               DELIMITED BY SIZE
+             INTO FL-LISTADO-REG.
+           WRITE FL-LISTADO-REG.
+
+       G053-PIE-FINAL.
+
+           MOVE SPACES TO FL-LISTADO-REG.
+           WRITE FL-LISTADO-REG.
+
+           MOVE ALL '=' TO FL-LISTADO-REG.
+           WRITE FL-LISTADO-REG.
+
+           MOVE WM05-TOTAL TO WM05-TOTAL-Z.
+           MOVE SPACES TO FL-LISTADO-REG.
+           STRING 'TOTAL DE REGISTROS LISTADOS: ' DELIMITED BY SIZE
+                  WM05-TOTAL-Z                    DELIMITED BY SIZE
+             INTO FL-LISTADO-REG.
+           WRITE FL-LISTADO-REG.
+
+      *============================================================
+      * -----------MENU04-----------------------------------------
+      *============================================================
+       PARRAFO-MENU04.
+
+           call x"af" using flag
+                            user-key-control.
+
+           display MENU04.
+
+           accept MENU04.
+
+           INITIALIZE MSG-ERR.
+           evaluate key-type
+               when 0
+                   perform G040-BUSCAR-CIF
+
+               when 1
+                   evaluate key-code-1
+                       when 3
+                           perform PARRAFO-MENU00
+                       when 5
+                           perform G041-GUARDAR-CAMBIOS
+                       when 8
+                           perform G042-BORRAR-REGISTRO
+                       when other
+                           continue
+                   end-evaluate
+           end-evaluate.
+
+           perform PARRAFO-MENU04.
+
+       G040-BUSCAR-CIF.
+
+           MOVE SPACE TO WM04-PENDIENTE.
+
+           IF WM-DATOS-CIF = SPACES
+               MOVE 'INTRODUZCA UN CIF.' TO MSG-ERR
+           ELSE
+               exec sql
+                 connect :WM-CFG-USER identified by :WM-CFG-PASS at :WM-CFG-SOURCE using :WM-CFG-DRIVER
+               end-exec
+
+               EXEC SQL
+                    SELECT
+                         NOMBRE
+                       , DIRECCION
+                       , TLF
+                       , CORREO
+                       , ESTADO
+                    INTO
+                         :WM-DATOS-NOM
+                       , :WM-DATOS-DIR
+                       , :WM-DATOS-TLF
+                       , :WM-DATOS-COR
+                       , :WM-DATOS-ESTADO
+                    FROM USRDATOS
+                    WHERE CIF = :WM-DATOS-CIF
+               END-EXEC
+
+               exec sql
+                 disconnect current
+               end-exec
+
+               EVALUATE TRUE
+                   WHEN SQLCODE = 0
+                       MOVE WM-DATOS-CIF TO WM-DATOS-ORIG-CIF
+                       MOVE WM-DATOS-NOM TO WM-DATOS-ORIG-NOM
+                       MOVE WM-DATOS-DIR TO WM-DATOS-ORIG-DIR
+                       MOVE WM-DATOS-TLF TO WM-DATOS-ORIG-TLF
+                       MOVE WM-DATOS-COR TO WM-DATOS-ORIG-COR
+                       IF WM-DATOS-BAJA
+                           MOVE 'REGISTRO DE BAJA. F5=REACTIVAR AL GUARDAR, F8=BORRAR.' TO MSG-ERR
+                       ELSE
+                           MOVE 'REGISTRO ENCONTRADO. EDITE Y PULSE F5 (GUARDAR) O F8 (BORRAR).' TO MSG-ERR
+                       END-IF
+                   WHEN SQLCODE = +100
+                       MOVE 'LA EMPRESA NO EXISTE.' TO MSG-ERR
+                       MOVE SPACES TO WM-DATOS-ORIG-CIF
+                       MOVE SPACES TO WM-DATOS-NOM WM-DATOS-DIR
+                                      WM-DATOS-TLF WM-DATOS-COR
+                   WHEN OTHER
+                       MOVE 'ERROR DESCONOCIDO. CONTACTE CON SOPORTE: correo@moisescampaña.es' TO MSG-ERR
+                       MOVE SPACES TO WM-DATOS-ORIG-CIF
+                       PERFORM G999-ERROR-DB2
+               END-EVALUATE
+           END-IF.
+
+       G041-GUARDAR-CAMBIOS.
+
+           IF WM-DATOS-ORIG-CIF = SPACES
+               MOVE 'BUSQUE PRIMERO UN REGISTRO (INTRO SOBRE EL CIF).' TO MSG-ERR
+           ELSE
+               IF WM04-PEND-MODIFICAR
+                   exec sql
+                     connect :WM-CFG-USER identified by :WM-CFG-PASS at :WM-CFG-SOURCE using :WM-CFG-DRIVER
+                   end-exec
+
+      *            Se actualiza por WM-DATOS-ORIG-CIF (el CIF que se
+      *            buscó de verdad), no por WM-DATOS-CIF: éste pudo
+      *            haberse editado en pantalla tras la búsqueda.
+      *            Guardar reactiva el registro si estaba de baja
+      *            (peticion 009): ESTADO vuelve a 'A' y se limpia
+      *            FECHA_BAJA, sea cual sea el estado con el que se
+      *            cargó.
+                   EXEC SQL
+                       UPDATE USRDATOS
+                          SET NOMBRE     = :WM-DATOS-NOM
+                            , DIRECCION  = :WM-DATOS-DIR
+                            , TLF        = :WM-DATOS-TLF
+                            , CORREO     = :WM-DATOS-COR
+                            , ESTADO     = 'A'
+                            , FECHA_BAJA = 0
+                        WHERE CIF = :WM-DATOS-ORIG-CIF
+                   END-EXEC
+                   EXEC SQL COMMIT END-EXEC
+
+                   IF SQLCODE = 0
+                       IF WM-DATOS-BAJA
+                           MOVE 'MODIFICADO Y REACTIVADO CORRECTAMENTE.' TO MSG-ERR
+                       ELSE
+                           MOVE 'MODIFICADO CORRECTAMENTE.' TO MSG-ERR
+                       END-IF
+                       MOVE WM-DATOS-ORIG-CIF TO WM-AUDIT-CIF
+                       SET WM-AUDIT-MODIFICA TO TRUE
+                       MOVE WM-DATOS-ORIG-NOM TO WM-AUDIT-NOM-ANT
+                       MOVE WM-DATOS-ORIG-DIR TO WM-AUDIT-DIR-ANT
+                       MOVE WM-DATOS-ORIG-TLF TO WM-AUDIT-TLF-ANT
+                       MOVE WM-DATOS-ORIG-COR TO WM-AUDIT-COR-ANT
+                       MOVE WM-DATOS-NOM      TO WM-AUDIT-NOM-NUE
+                       MOVE WM-DATOS-DIR      TO WM-AUDIT-DIR-NUE
+                       MOVE WM-DATOS-TLF      TO WM-AUDIT-TLF-NUE
+                       MOVE WM-DATOS-COR      TO WM-AUDIT-COR-NUE
+                       PERFORM G900-AUDITORIA
+      *                Se restaura el CIF en pantalla al realmente
+      *                buscado, por si el usuario lo había tocado, y
+      *                se refleja la reactivación en WM-DATOS-ESTADO.
+                       MOVE WM-DATOS-ORIG-CIF TO WM-DATOS-CIF
+                       SET WM-DATOS-ACTIVO TO TRUE
+                       MOVE ZEROS TO WM-DATOS-FEC-BAJA
+                       MOVE WM-DATOS-NOM TO WM-DATOS-ORIG-NOM
+                       MOVE WM-DATOS-DIR TO WM-DATOS-ORIG-DIR
+                       MOVE WM-DATOS-TLF TO WM-DATOS-ORIG-TLF
+                       MOVE WM-DATOS-COR TO WM-DATOS-ORIG-COR
+                   ELSE
+                       MOVE 'ERROR AL MODIFICAR.' TO MSG-ERR
+                       PERFORM G999-ERROR-DB2
+                   END-IF
+
+                   exec sql
+                     disconnect current
+                   end-exec
+
+                   MOVE SPACE TO WM04-PENDIENTE
+               ELSE
+                   SET WM04-PEND-MODIFICAR TO TRUE
+                   MOVE 'PULSE F5 DE NUEVO PARA CONFIRMAR LA MODIFICACION.' TO MSG-ERR
+               END-IF
+           END-IF.
+
+       G042-BORRAR-REGISTRO.
+
+           IF WM-DATOS-ORIG-CIF = SPACES
+               MOVE 'BUSQUE PRIMERO UN REGISTRO (INTRO SOBRE EL CIF).' TO MSG-ERR
+           ELSE
+               IF WM04-PEND-BORRAR
+                   ACCEPT WM-DATOS-FEC-BAJA FROM DATE YYYYMMDD
+
+                   exec sql
+                     connect :WM-CFG-USER identified by :WM-CFG-PASS at :WM-CFG-SOURCE using :WM-CFG-DRIVER
+                   end-exec
+
+      *            BAJA LOGICA (peticion 009): ya no se borra la fila,
+      *            se marca ESTADO='B' y FECHA_BAJA para poder seguir
+      *            consultando el historico y la auditoria del CIF.
+      *            Se usa WM-DATOS-ORIG-CIF (el CIF que se buscó de
+      *            verdad), no WM-DATOS-CIF, por si se editó en
+      *            pantalla tras la búsqueda.
+                   EXEC SQL
+                       UPDATE USRDATOS
+                          SET ESTADO     = 'B'
+                            , FECHA_BAJA = :WM-DATOS-FEC-BAJA
+                        WHERE CIF = :WM-DATOS-ORIG-CIF
+                   END-EXEC
+                   EXEC SQL COMMIT END-EXEC
+
+                   IF SQLCODE = 0
+                       MOVE 'REGISTRO DADO DE BAJA CORRECTAMENTE.' TO MSG-ERR
+                       MOVE WM-DATOS-ORIG-CIF TO WM-AUDIT-CIF
+                       SET WM-AUDIT-BAJA      TO TRUE
+                       MOVE WM-DATOS-ORIG-NOM TO WM-AUDIT-NOM-ANT
+                       MOVE WM-DATOS-ORIG-DIR TO WM-AUDIT-DIR-ANT
+                       MOVE WM-DATOS-ORIG-TLF TO WM-AUDIT-TLF-ANT
+                       MOVE WM-DATOS-ORIG-COR TO WM-AUDIT-COR-ANT
+                       MOVE SPACES            TO WM-AUDIT-NOM-NUE WM-AUDIT-DIR-NUE
+                                                  WM-AUDIT-TLF-NUE WM-AUDIT-COR-NUE
+                       PERFORM G900-AUDITORIA
+                       INITIALIZE WM-DATOS
+                       INITIALIZE WM-DATOS-ORIG
+                   ELSE
+                       MOVE 'ERROR AL BORRAR.' TO MSG-ERR
+                       PERFORM G999-ERROR-DB2
+                   END-IF
+
+                   exec sql
+                     disconnect current
+                   end-exec
+
+                   MOVE SPACE TO WM04-PENDIENTE
+               ELSE
+                   SET WM04-PEND-BORRAR TO TRUE
+                   MOVE 'PULSE F8 DE NUEVO PARA CONFIRMAR EL BORRADO.' TO MSG-ERR
+               END-IF
+           END-IF.
 
        Leer-base-de-datos.
 
@@ -501,7 +1221,7 @@
            move "algo" to campo1.
 
            exec sql
-             connect 'sa' identified by 'Pas$123456' at 'cobolDB' using 'SQLADO32'
+             connect :WM-CFG-USER identified by :WM-CFG-PASS at :WM-CFG-SOURCE using :WM-CFG-DRIVER
            end-exec
        
            EXEC SQL
@@ -544,6 +1264,127 @@
 
            accept campo2.
 
+      *============================================================
+      * AUDITORIA: graba en AUDITORIA_USRDATOS quién/cuándo/qué
+      * cambió. Se invoca con la conexión del llamador TODAVIA
+      * ABIERTA (justo tras el COMMIT del alta/modificación/baja, y
+      * antes de su DISCONNECT); si la auditoría falla no se deshace
+      * el cambio ya confirmado, sólo se informa en MSG-ERR.
+      *============================================================
+       G900-AUDITORIA.
+
+           ACCEPT WM-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WM-AUDIT-HORA FROM TIME.
+           ACCEPT WM-AUDIT-USUARIO FROM ENVIRONMENT "USERNAME".
+           ACCEPT WM-AUDIT-EQUIPO FROM ENVIRONMENT "COMPUTERNAME".
+
+           EXEC SQL
+             INSERT
+               INTO AUDITORIA_USRDATOS(
+                    CIF
+                  , OPERACION
+                  , FECHA
+                  , HORA
+                  , USUARIO
+                  , EQUIPO
+                  , NOMBRE_ANTES,    NOMBRE_DESPUES
+                  , DIRECCION_ANTES, DIRECCION_DESPUES
+                  , TLF_ANTES,       TLF_DESPUES
+                  , CORREO_ANTES,    CORREO_DESPUES)
+               VALUES(
+                    :WM-AUDIT-CIF
+                  , :WM-AUDIT-OPERACION
+                  , :WM-AUDIT-FECHA
+                  , :WM-AUDIT-HORA
+                  , :WM-AUDIT-USUARIO
+                  , :WM-AUDIT-EQUIPO
+                  , :WM-AUDIT-NOM-ANT,  :WM-AUDIT-NOM-NUE
+                  , :WM-AUDIT-DIR-ANT,  :WM-AUDIT-DIR-NUE
+                  , :WM-AUDIT-TLF-ANT,  :WM-AUDIT-TLF-NUE
+                  , :WM-AUDIT-COR-ANT,  :WM-AUDIT-COR-NUE)
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'AVISO: NO SE PUDO REGISTRAR LA AUDITORIA.' TO MSG-ERR
+           END-IF.
+
+      *============================================================
+      * LEE LA CONFIGURACION DE CONEXION (USER/PASS/SOURCE/DRIVER)
+      * DE DBCONFIG.CFG, UNA LINEA CLAVE=VALOR POR REGISTRO. SI EL
+      * FICHERO NO EXISTE O UNA CLAVE NO APARECE, SE MANTIENE EL
+      * VALOR POR DEFECTO YA CARGADO EN WM-CFG-DATOS.
+      *============================================================
+       G010-LEER-CONFIG.
+
+           OPEN INPUT F-DBCONFIG.
+
+           IF WM-CFG-STATUS = '00'
+               PERFORM UNTIL WM-CFG-STATUS NOT = '00'
+                   READ F-DBCONFIG
+                   IF WM-CFG-STATUS = '00'
+                       PERFORM G011-PROCESAR-LINEA-CONFIG
+                   END-IF
+               END-PERFORM
+               CLOSE F-DBCONFIG
+           END-IF.
+
+       G011-PROCESAR-LINEA-CONFIG.
+
+      *    Solo se corta por el PRIMER '=' (con WITH POINTER); el resto
+      *    de la línea, '=' incluidos, pasa entero a WM-CFG-VALOR. Antes
+      *    se partía con dos receptores UNSTRING y un valor con un
+      *    segundo '=' (frecuente en contraseñas generadas) se truncaba
+      *    en silencio a partir de ahí.
+           MOVE SPACES TO WM-CFG-CLAVE WM-CFG-VALOR.
+           MOVE 1 TO WM-CFG-PUNTERO.
+
+           UNSTRING FL-DBCONFIG-REG DELIMITED BY '='
+               INTO WM-CFG-CLAVE
+               WITH POINTER WM-CFG-PUNTERO.
+
+           IF WM-CFG-PUNTERO <= FUNCTION LENGTH(FL-DBCONFIG-REG)
+               MOVE FL-DBCONFIG-REG(WM-CFG-PUNTERO:) TO WM-CFG-VALOR
+           END-IF.
+
+           EVALUATE WM-CFG-CLAVE
+               WHEN 'USER'
+                   MOVE WM-CFG-VALOR TO WM-CFG-USER
+               WHEN 'PASS'
+                   MOVE WM-CFG-VALOR TO WM-CFG-PASS
+               WHEN 'SOURCE'
+                   MOVE WM-CFG-VALOR TO WM-CFG-SOURCE
+               WHEN 'DRIVER'
+                   MOVE WM-CFG-VALOR TO WM-CFG-DRIVER
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *============================================================
+      * VALIDA EL FORMATO DE WM-DATOS-CIF (9 posiciones): letra +
+      * 8 dígitos, o 8 dígitos + letra de control, como un NIF/CIF
+      * español. No comprueba la letra de control contra el número,
+      * sólo el formato.
+      *============================================================
+       G200-VALIDAR-CIF.
+
+           SET CIF-INVALIDO TO TRUE.
+
+      *    IS ALPHABETIC por sí solo también da por válido el espacio
+      *    en blanco; se usa ALPHABETIC-UPPER/-LOWER, que no lo
+      *    incluyen, para que un CIF con un hueco no cuele como letra.
+           IF (WM-DATOS-CIF(1:1) IS ALPHABETIC-UPPER OR
+               WM-DATOS-CIF(1:1) IS ALPHABETIC-LOWER) AND
+              WM-DATOS-CIF(2:8) IS NUMERIC
+               SET CIF-VALIDO TO TRUE
+           ELSE
+               IF WM-DATOS-CIF(1:8) IS NUMERIC AND
+                  (WM-DATOS-CIF(9:1) IS ALPHABETIC-UPPER OR
+                   WM-DATOS-CIF(9:1) IS ALPHABETIC-LOWER)
+                   SET CIF-VALIDO TO TRUE
+               END-IF
+           END-IF.
+
        G999-ERROR-DB2.
            MOVE SQLCODE TO DB2-SQLCODE
            MOVE DB2-SQLCODE TO DB2-SQLCODE-Z
